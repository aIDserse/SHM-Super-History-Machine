@@ -0,0 +1,20 @@
+//SHMRPT   JOB  (ACCTNO),'SHM COVERAGE RPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS SHMRPT TO CHECK 1900-1999 COVERAGE BEFORE A RELEASE.
+//* REPT-TYPE ON THE PARM CARD SELECTS THE REPORT:
+//*   COV  -  COVERAGE RECONCILIATION (YEARS WITH NO EVENTS)
+//*   RNG  -  FULL EVENT LISTING FOR A FROM-YEAR/TO-YEAR RANGE
+//*   DIG  -  ONE HEADLINE LINE PER YEAR, BANNERED BY DECADE
+//* FROM-YEAR/TO-YEAR MAY BE LEFT ZERO TO DEFAULT TO 1900-1999
+//* (RNG REQUIRES BOTH TO BE SUPPLIED). RNG CHECKPOINTS TO
+//* SHMRCKPT AFTER EACH YEAR - ON A RESTART, SET THE PARM CARD'S
+//* RESTART-YEAR TO THE LAST YEAR SHMRCKPT SHOWS COMPLETE AND RNG
+//* PICKS UP WITH THE NEXT ONE INSTEAD OF REPRINTING THE RANGE.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=SHMRPT
+//SHMEVTF  DD   DSN=SHM.EVENT.FILE,DISP=SHR
+//SHMRPTO  DD   SYSOUT=*
+//SHMRCKPT DD   DSN=SHM.RPT.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SHMRPARM DD   DSN=SHM.RPT.PARM(COV),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
