@@ -0,0 +1,29 @@
+000100*================================================================
+000110* EVTREC   -  HISTORICAL EVENT RECORD LAYOUT
+000120* USED BY  -  SHM, SHMMAINT, SHMRPT, SHMLOAD
+000130*================================================================
+000140*
+000150* MODIFICATION HISTORY
+000160* ----------------------------------------------------------
+000170* DATE       INIT  DESCRIPTION
+000180* 2026-08-09 RPK   INITIAL RECORD LAYOUT FOR EVENT FILE.
+000190*================================================================
+000200 01  EVT-RECORD.
+000210     05  EVT-KEY.
+000220         10  EVT-YEAR                 PIC 9(04).
+000230         10  EVT-SEQ-NO               PIC 9(04).
+000240     05  EVT-MMDD-KEY.
+000250         10  EVT-MONTH                PIC 9(02).
+000260         10  EVT-DAY                  PIC 9(02).
+000270     05  EVT-CATEGORY                 PIC X(10).
+000280         88  EVT-CAT-POLITICS             VALUE "POLITICS".
+000290         88  EVT-CAT-SCIENCE              VALUE "SCIENCE".
+000300         88  EVT-CAT-SPORTS               VALUE "SPORTS".
+000310         88  EVT-CAT-DISASTER             VALUE "DISASTER".
+000320         88  EVT-CAT-CULTURE              VALUE "CULTURE".
+000330         88  EVT-CAT-BUSINESS             VALUE "BUSINESS".
+000340     05  EVT-HEADLINE-SW              PIC X(01).
+000350         88  EVT-IS-HEADLINE              VALUE "Y".
+000360         88  EVT-NOT-HEADLINE             VALUE "N".
+000370     05  EVT-TEXT                     PIC X(200).
+000380     05  FILLER                       PIC X(17).
