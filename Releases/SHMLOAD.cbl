@@ -0,0 +1,106 @@
+000100*================================================================
+000110* PROGRAM-ID SHMLOAD
+000120*================================================================
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.     SHMLOAD.
+000150 AUTHOR.         R PALOMBO.
+000160 INSTALLATION.   SHM DATA SERVICES.
+000170 DATE-WRITTEN.   09-AUG-2026.
+000180 DATE-COMPILED.  09-AUG-2026.
+000190*
+000200* MODIFICATION HISTORY
+000210* ----------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* 2026-08-09 RPK   ONE-TIME LOAD OF SHMEVTF FROM A UNLOADED
+000240*                  SEQUENTIAL SEED FILE, SO THE EVENTS SHOWN
+000250*                  BY TIME-MACHINE NO LONGER LIVE IN DISPLAY
+000260*                  LITERALS.
+000270*================================================================
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT SEED-FILE ASSIGN TO "SHMSEED"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT EVENT-FILE ASSIGN TO "SHMEVTF"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS EVT-KEY OF EVT-RECORD
+000400         ALTERNATE RECORD KEY IS EVT-MMDD-KEY OF EVT-RECORD
+000410             WITH DUPLICATES
+000420         FILE STATUS IS WS-EVT-STATUS.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  SEED-FILE
+000460     RECORD CONTAINS 240 CHARACTERS.
+000470     COPY EVTREC REPLACING ==EVT-RECORD== BY ==SEED-RECORD==.
+000490 FD  EVENT-FILE
+000500     RECORD CONTAINS 240 CHARACTERS.
+000510     COPY EVTREC.
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-SWITCHES.
+000550     05  WS-EOF-SW            PIC X(01) VALUE "N".
+000560         88  WS-EOF               VALUE "Y".
+000570 01  WS-EVT-STATUS             PIC X(02) VALUE "00".
+000580 01  WS-COUNTERS.
+000590     05  WS-RECS-READ          PIC 9(05) COMP VALUE ZERO.
+000600     05  WS-RECS-LOADED        PIC 9(05) COMP VALUE ZERO.
+000610 PROCEDURE DIVISION.
+000620*================================================================
+000630* 0000-MAINLINE
+000640*================================================================
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE
+000670     PERFORM 2000-LOAD-EVENTS THRU 2000-EXIT
+000680         UNTIL WS-EOF
+000690     PERFORM 8000-TERMINATE
+000700     GO TO 9999-EXIT.
+000710*================================================================
+000720* 1000-INITIALIZE
+000730*================================================================
+000740 1000-INITIALIZE.
+000750     DISPLAY "SHMLOAD - LOADING SHMEVTF FROM SHMSEED"
+000760     OPEN INPUT SEED-FILE
+000770     OPEN OUTPUT EVENT-FILE
+000780     IF WS-EVT-STATUS NOT = "00"
+000790         DISPLAY "SHMLOAD - OPEN FAILED, STATUS " WS-EVT-STATUS
+000800         GO TO 9999-EXIT
+000810     END-IF
+000820     READ SEED-FILE INTO EVT-RECORD
+000830         AT END
+000840             SET WS-EOF TO TRUE
+000850     END-READ.
+000860*================================================================
+000870* 2000-LOAD-EVENTS  -  WRITE ONE SEED ROW AND READ THE NEXT
+000880*================================================================
+000890 2000-LOAD-EVENTS.
+000900     ADD 1 TO WS-RECS-READ
+000910     WRITE EVT-RECORD
+000920         INVALID KEY
+000930             DISPLAY "SHMLOAD - DUPLICATE KEY SKIPPED "
+000935                 EVT-YEAR OF EVT-RECORD "-"
+000938                 EVT-SEQ-NO OF EVT-RECORD
+000950         NOT INVALID KEY
+000960             ADD 1 TO WS-RECS-LOADED
+000970     END-WRITE
+000980     READ SEED-FILE INTO EVT-RECORD
+000990         AT END
+001000             SET WS-EOF TO TRUE
+001010     END-READ.
+001020 2000-EXIT.
+001030     EXIT.
+001040*================================================================
+001050* 8000-TERMINATE
+001060*================================================================
+001070 8000-TERMINATE.
+001080     CLOSE SEED-FILE
+001090     CLOSE EVENT-FILE
+001100     DISPLAY "SHMLOAD - SEED RECORDS READ  : " WS-RECS-READ
+001110     DISPLAY "SHMLOAD - EVENTS LOADED      : " WS-RECS-LOADED.
+001120*================================================================
+001130* 9999-EXIT
+001140*================================================================
+001150 9999-EXIT.
+001160     STOP RUN.
