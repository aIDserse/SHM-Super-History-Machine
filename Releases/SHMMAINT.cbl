@@ -0,0 +1,260 @@
+000100*================================================================
+000110* PROGRAM-ID SHMMAINT
+000120*================================================================
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.     SHMMAINT.
+000150 AUTHOR.         R PALOMBO.
+000160 INSTALLATION.   SHM DATA SERVICES.
+000170 DATE-WRITTEN.   09-AUG-2026.
+000180 DATE-COMPILED.  09-AUG-2026.
+000190*
+000200* MODIFICATION HISTORY
+000210* ----------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* 2026-08-09 RPK   MAINTENANCE TRANSACTION SO OPERATORS CAN
+000240*                  ADD OR UPDATE EVENTS IN SHMEVTF WITHOUT A
+000250*                  PROGRAM CHANGE.
+000260* 2026-08-09 RPK   3000-ADD-EVENT NOW REJECTS A YEAR OUTSIDE
+000270*                  1900-1999 INSTEAD OF WRITING IT, AND FOLDS
+000280*                  CATEGORY/HEADLINE REPLIES TO UPPER CASE THE
+000290*                  SAME WAY TIME-MACHINE DOES, SO A LOWER-CASE
+000300*                  REPLY NO LONGER ESCAPES THE CATEGORY FILTER
+000310*                  OR THE HEADLINE FLAG. 4000-UPDATE-EVENT NOW
+000320*                  FOLDS ITS NEW CATEGORY THE SAME WAY.
+000330* 2026-08-09 RPK   1000-INITIALIZE'S FILE-STATUS CHECK NOW READS
+000340*                  "NOT = 00" TO MATCH SHM/SHMRPT/SHMLOAD INSTEAD
+000350*                  OF TESTING FOR "35" ALONE. 3000-ADD-EVENT NOW
+000360*                  CHECKS MONTH/DAY THE SAME WAY TIME-MACHINE'S
+000370*                  OWN DATE PROMPT DOES, AND BOTH 3000-ADD-EVENT
+000380*                  AND 4000-UPDATE-EVENT NOW REJECT A CATEGORY
+000390*                  THAT ISN'T ONE OF THE SIX EVT-CATEGORY 88S AND
+000400*                  EVENT TEXT TOO LONG FOR A REPORT-FILE LINE TO
+000410*                  CARRY WHOLE.
+000420* 2026-08-09 RPK   3000-ADD-EVENT NOW REJECTS A SEQUENCE NO OF
+000430*                  0000 - A RECORD KEYED THAT WAY SORTS AHEAD OF
+000440*                  EVERY SCAN'S EVT-SEQ-NO = 1 STARTING KEY AND
+000450*                  WOULD NEVER BE READ BACK BY ANYTHING.
+000460*================================================================
+000470 ENVIRONMENT DIVISION.
+000480 CONFIGURATION SECTION.
+000490 SOURCE-COMPUTER.   IBM-370.
+000500 OBJECT-COMPUTER.   IBM-370.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT EVENT-FILE ASSIGN TO "SHMEVTF"
+000540         ORGANIZATION IS INDEXED
+000550         ACCESS MODE IS DYNAMIC
+000560         RECORD KEY IS EVT-KEY OF EVT-RECORD
+000570         ALTERNATE RECORD KEY IS EVT-MMDD-KEY OF EVT-RECORD
+000580             WITH DUPLICATES
+000590         FILE STATUS IS WS-EVT-STATUS.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  EVENT-FILE
+000630     RECORD CONTAINS 240 CHARACTERS.
+000640     COPY EVTREC.
+000650 WORKING-STORAGE SECTION.
+000660 01  WS-EVT-STATUS             PIC X(02) VALUE "00".
+000670 01  WS-LOW-YEAR               PIC 9(04) VALUE 1900.
+000680 01  WS-HIGH-YEAR              PIC 9(04) VALUE 1999.
+000690 01  WS-FUNCTION               PIC X(01).
+000700     88  WS-FN-ADD                 VALUE "A" "a".
+000710     88  WS-FN-UPDATE              VALUE "U" "u".
+000720     88  WS-FN-DISPLAY             VALUE "D" "d".
+000730     88  WS-FN-EXIT                VALUE "X" "x".
+000740 01  WS-SWITCHES.
+000750     05  WS-DONE-SW            PIC X(01) VALUE "N".
+000760         88  WS-DONE               VALUE "Y".
+000770 01  WS-REPLY.
+000780     05  WS-REPLY-YEAR         PIC 9(04).
+000790     05  WS-REPLY-SEQ          PIC 9(04).
+000800     05  WS-REPLY-MONTH        PIC 9(02).
+000810     05  WS-REPLY-DAY          PIC 9(02).
+000820     05  WS-REPLY-CATEGORY     PIC X(10).
+000830     05  WS-REPLY-HEADLINE     PIC X(01).
+000840     05  WS-REPLY-TEXT         PIC X(200).
+000850 PROCEDURE DIVISION.
+000860*================================================================
+000870* 0000-MAINLINE
+000880*================================================================
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE
+000910     PERFORM 2000-MENU THRU 2000-EXIT
+000920         UNTIL WS-DONE
+000930     PERFORM 8000-TERMINATE
+000940     GO TO 9999-EXIT.
+000950*================================================================
+000960* 1000-INITIALIZE
+000970*================================================================
+000980 1000-INITIALIZE.
+000990     DISPLAY "SHM EVENT MAINTENANCE"
+001000     OPEN I-O EVENT-FILE
+001010     IF WS-EVT-STATUS NOT = "00"
+001020         DISPLAY "SHMEVTF NOT FOUND - RUN SHMLOAD FIRST"
+001030         GO TO 9999-EXIT
+001040     END-IF.
+001050*================================================================
+001060* 2000-MENU
+001070*================================================================
+001080 2000-MENU.
+001090     DISPLAY " "
+001100     DISPLAY "A = ADD EVENT   U = UPDATE EVENT   "
+001110         "D = DISPLAY EVENT   X = EXIT"
+001120     ACCEPT WS-FUNCTION
+001130     EVALUATE TRUE
+001140         WHEN WS-FN-ADD
+001150             PERFORM 3000-ADD-EVENT THRU 3000-EXIT
+001160         WHEN WS-FN-UPDATE
+001170             PERFORM 4000-UPDATE-EVENT THRU 4000-EXIT
+001180         WHEN WS-FN-DISPLAY
+001190             PERFORM 5000-DISPLAY-EVENT THRU 5000-EXIT
+001200         WHEN WS-FN-EXIT
+001210             SET WS-DONE TO TRUE
+001220         WHEN OTHER
+001230             DISPLAY "INVALID SELECTION - TRY AGAIN"
+001240     END-EVALUATE.
+001250 2000-EXIT.
+001260     EXIT.
+001270*================================================================
+001280* 3000-ADD-EVENT  -  KEY A NEW EVENT UNDER A GIVEN YEAR
+001290*================================================================
+001300 3000-ADD-EVENT.
+001310     DISPLAY "YEAR (1900-1999)      : " WITH NO ADVANCING
+001320     ACCEPT WS-REPLY-YEAR
+001330     IF WS-REPLY-YEAR < WS-LOW-YEAR
+001340         OR WS-REPLY-YEAR > WS-HIGH-YEAR
+001350         DISPLAY "YEAR MUST BE IN 1900-1999 - EVENT NOT ADDED"
+001360         GO TO 3000-EXIT
+001370     END-IF
+001380     DISPLAY "SEQUENCE NO (0001-9999): " WITH NO ADVANCING
+001390     ACCEPT WS-REPLY-SEQ
+001400     IF WS-REPLY-SEQ = ZERO
+001410         DISPLAY "SEQUENCE NO MUST BE 0001-9999 - EVENT NOT ADDED"
+001420         GO TO 3000-EXIT
+001430     END-IF
+001440     DISPLAY "MONTH (01-12)          : " WITH NO ADVANCING
+001450     ACCEPT WS-REPLY-MONTH
+001460     DISPLAY "DAY (01-31)            : " WITH NO ADVANCING
+001470     ACCEPT WS-REPLY-DAY
+001480     IF WS-REPLY-MONTH < 1 OR WS-REPLY-MONTH > 12
+001490             OR WS-REPLY-DAY < 1 OR WS-REPLY-DAY > 31
+001500         DISPLAY "MONTH MUST BE 01-12 AND DAY MUST BE 01-31 - "
+001510             "EVENT NOT ADDED"
+001520         GO TO 3000-EXIT
+001530     END-IF
+001540     DISPLAY "CATEGORY               : " WITH NO ADVANCING
+001550     ACCEPT WS-REPLY-CATEGORY
+001560     INSPECT WS-REPLY-CATEGORY CONVERTING
+001570         "abcdefghijklmnopqrstuvwxyz" TO
+001580         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001590     MOVE WS-REPLY-CATEGORY TO EVT-CATEGORY OF EVT-RECORD
+001600     IF NOT (EVT-CAT-POLITICS OR EVT-CAT-SCIENCE
+001610             OR EVT-CAT-SPORTS OR EVT-CAT-DISASTER
+001620             OR EVT-CAT-CULTURE OR EVT-CAT-BUSINESS)
+001630         DISPLAY "INVALID CATEGORY - MUST BE POLITICS SCIENCE "
+001640             "SPORTS DISASTER CULTURE OR BUSINESS - NOT ADDED"
+001650         GO TO 3000-EXIT
+001660     END-IF
+001670     DISPLAY "HEADLINE EVENT (Y/N)   : " WITH NO ADVANCING
+001680     ACCEPT WS-REPLY-HEADLINE
+001690     DISPLAY "EVENT TEXT             : " WITH NO ADVANCING
+001700     ACCEPT WS-REPLY-TEXT
+001710     IF WS-REPLY-TEXT(121:80) NOT = SPACES
+001720         DISPLAY "EVENT TEXT TOO LONG FOR A REPORT LINE (MAX 120 "
+001730             "CHARACTERS) - NOT ADDED"
+001740         GO TO 3000-EXIT
+001750     END-IF
+001760     INSPECT WS-REPLY-HEADLINE CONVERTING
+001770         "abcdefghijklmnopqrstuvwxyz" TO
+001780         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001790     MOVE WS-REPLY-YEAR      TO EVT-YEAR OF EVT-RECORD
+001800     MOVE WS-REPLY-SEQ       TO EVT-SEQ-NO OF EVT-RECORD
+001810     MOVE WS-REPLY-MONTH     TO EVT-MONTH OF EVT-RECORD
+001820     MOVE WS-REPLY-DAY       TO EVT-DAY OF EVT-RECORD
+001830     MOVE WS-REPLY-HEADLINE  TO EVT-HEADLINE-SW OF EVT-RECORD
+001840     MOVE WS-REPLY-TEXT      TO EVT-TEXT OF EVT-RECORD
+001850     WRITE EVT-RECORD
+001860         INVALID KEY
+001870             DISPLAY "THAT YEAR/SEQUENCE ALREADY EXISTS"
+001880         NOT INVALID KEY
+001890             DISPLAY "EVENT ADDED"
+001900     END-WRITE.
+001910 3000-EXIT.
+001920     EXIT.
+001930*================================================================
+001940* 4000-UPDATE-EVENT  -  REPLACE THE TEXT/CATEGORY OF AN EVENT
+001950*================================================================
+001960 4000-UPDATE-EVENT.
+001970     DISPLAY "YEAR TO UPDATE         : " WITH NO ADVANCING
+001980     ACCEPT WS-REPLY-YEAR
+001990     DISPLAY "SEQUENCE NO TO UPDATE  : " WITH NO ADVANCING
+002000     ACCEPT WS-REPLY-SEQ
+002010     MOVE WS-REPLY-YEAR TO EVT-YEAR OF EVT-RECORD
+002020     MOVE WS-REPLY-SEQ  TO EVT-SEQ-NO OF EVT-RECORD
+002030     READ EVENT-FILE
+002040         INVALID KEY
+002050             DISPLAY "NO SUCH EVENT ON FILE"
+002060             GO TO 4000-EXIT
+002070     END-READ
+002080     DISPLAY "CURRENT CATEGORY : " EVT-CATEGORY OF EVT-RECORD
+002090     DISPLAY "CURRENT TEXT     : " EVT-TEXT OF EVT-RECORD
+002100     DISPLAY "NEW CATEGORY           : " WITH NO ADVANCING
+002110     ACCEPT WS-REPLY-CATEGORY
+002120     DISPLAY "NEW EVENT TEXT          : " WITH NO ADVANCING
+002130     ACCEPT WS-REPLY-TEXT
+002140     INSPECT WS-REPLY-CATEGORY CONVERTING
+002150         "abcdefghijklmnopqrstuvwxyz" TO
+002160         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+002170     MOVE WS-REPLY-CATEGORY TO EVT-CATEGORY OF EVT-RECORD
+002180     IF NOT (EVT-CAT-POLITICS OR EVT-CAT-SCIENCE
+002190             OR EVT-CAT-SPORTS OR EVT-CAT-DISASTER
+002200             OR EVT-CAT-CULTURE OR EVT-CAT-BUSINESS)
+002210         DISPLAY "INVALID CATEGORY - MUST BE POLITICS SCIENCE "
+002220             "SPORTS DISASTER CULTURE OR BUSINESS - NOT UPDATED"
+002230         GO TO 4000-EXIT
+002240     END-IF
+002250     IF WS-REPLY-TEXT(121:80) NOT = SPACES
+002260         DISPLAY "EVENT TEXT TOO LONG FOR A REPORT LINE (MAX 120 "
+002270             "CHARACTERS) - NOT UPDATED"
+002280         GO TO 4000-EXIT
+002290     END-IF
+002300     MOVE WS-REPLY-TEXT     TO EVT-TEXT OF EVT-RECORD
+002310     REWRITE EVT-RECORD
+002320         INVALID KEY
+002330             DISPLAY "UPDATE FAILED"
+002340         NOT INVALID KEY
+002350             DISPLAY "EVENT UPDATED"
+002360     END-REWRITE.
+002370 4000-EXIT.
+002380     EXIT.
+002390*================================================================
+002400* 5000-DISPLAY-EVENT  -  SHOW ONE EVENT BY YEAR/SEQUENCE
+002410*================================================================
+002420 5000-DISPLAY-EVENT.
+002430     DISPLAY "YEAR TO DISPLAY        : " WITH NO ADVANCING
+002440     ACCEPT WS-REPLY-YEAR
+002450     DISPLAY "SEQUENCE NO TO DISPLAY : " WITH NO ADVANCING
+002460     ACCEPT WS-REPLY-SEQ
+002470     MOVE WS-REPLY-YEAR TO EVT-YEAR OF EVT-RECORD
+002480     MOVE WS-REPLY-SEQ  TO EVT-SEQ-NO OF EVT-RECORD
+002490     READ EVENT-FILE
+002500         INVALID KEY
+002510             DISPLAY "NO SUCH EVENT ON FILE"
+002520             GO TO 5000-EXIT
+002530     END-READ
+002540     DISPLAY "CATEGORY : " EVT-CATEGORY OF EVT-RECORD
+002550     DISPLAY "DATE     : " EVT-MONTH OF EVT-RECORD "/"
+002560         EVT-DAY OF EVT-RECORD
+002570     DISPLAY "TEXT     : " EVT-TEXT OF EVT-RECORD.
+002580 5000-EXIT.
+002590     EXIT.
+002600*================================================================
+002610* 8000-TERMINATE
+002620*================================================================
+002630 8000-TERMINATE.
+002640     CLOSE EVENT-FILE.
+002650*================================================================
+002660* 9999-EXIT
+002670*================================================================
+002680 9999-EXIT.
+002690     STOP RUN.
