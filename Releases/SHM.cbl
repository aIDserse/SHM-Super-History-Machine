@@ -1,45 +1,579 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.   TIME-MACHINE.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  INPUT1 PIC 9999.
-01  Q PIC X VALUE "Y".
-PROCEDURE DIVISION.
-
-           DISPLAY "VIRTUAL TIME MACHINE".
-           DISPLAY "CHOOSE AN YEAR (1900-1999)"
-           ACCEPT INPUT1
-           EVALUATE INPUT1
-           WHEN = 1900
-                  DISPLAY "27 February - Founded the British Labour Party"
-                  DISPLAY "14 April - First Universal Exhibition of the 20th century"
-                  DISPLAY "2 July - Flight of the first modern airship"
-                  DISPLAY "19 July - Paris Metro Opened"
-                  DISPLAY "29 July - Killing of King Umberto I in Italy"
-                  DISPLAY "21 December - Official discovery of blood groups"
-           WHEN = 1901
-           DISPLAY "24 June - First exhibition by Pablo Picasso"
-           DISPLAY"19 November - Espresso coffee machine patented"
-           WHEN = 1902
-           DISPLAY "14 July - The bell tower of Venice collapses"
-           DISPLAY "17 July - Realized the first air conditioning system"
-           DISPLAY "22 August - The Cadillac is founded"
-           DISPLAY "1 September - The first science fiction film in theatres"
-           DISPLAY "10 November - Inauguration of Bocconi University"
-           WHEN = 1903
-           DISPLAY "14 February - Inaugurated in Bari the Petruzzelli Theatre"
-           DISPLAY "June 16 - Henry Ford founds his own car company"
-           DISPLAY "12 July - Villa Borghese opens to the public"
-           DISPLAY "28 August - Harley-Davidson is born"
-           DISPLAY "13 December - Patented the ice cream cone"
-           DISPLAY "17 December - First flight of the Wright brothers"
-           WHEN = 1904
-           DISPLAY "23 August - Weed patents snow chains"
-           DISPLAY "27 October - New York City Subway Opened"
-           WHEN = 1905
-           DISPLAY "26 January - The biggest diamond in history found"
-           DISPLAY "17 June - Flight of the first Italian airship"
-           DISPLAY "15 July - Lupin's literary debut"
-           END-EVALUATE
-               STOP RUN.
+*>================================================================
+*> PROGRAM-ID TIME-MACHINE
+*>================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.     TIME-MACHINE.
+AUTHOR.         R PALOMBO.
+INSTALLATION.   SHM DATA SERVICES.
+DATE-WRITTEN.   27-FEB-2023.
+DATE-COMPILED.  09-AUG-2026.
+*>
+*> MODIFICATION HISTORY
+*> ----------------------------------------------------------
+*> DATE       INIT  DESCRIPTION
+*> 2023-02-27 RPK   ORIGINAL VERSION - EVENTS HARDCODED IN AN
+*>                  EVALUATE ON INPUT1.
+*> 2026-08-09 RPK   EVENTS MOVED OUT OF THE PROGRAM AND INTO
+*>                  SHMEVTF, THE INDEXED EVENT FILE MAINTAINED
+*>                  BY SHMLOAD/SHMMAINT. TIME-MACHINE NOW READS
+*>                  SHMEVTF KEYED BY YEAR INSTEAD OF EVALUATING
+*>                  A LITERAL PER YEAR.
+*> 2026-08-09 RPK   INPUT1 IS NOW VALIDATED AGAINST THE 1900-1999
+*>                  ADVERTISED RANGE BEFORE THE LOOKUP, WITH A
+*>                  RE-PROMPT ON A BAD YEAR INSTEAD OF FALLING
+*>                  THROUGH TO STOP RUN WITH NO MESSAGE. A YEAR
+*>                  IN RANGE BUT NOT YET LOADED GETS ITS OWN
+*>                  MESSAGE, SEPARATE FROM AN OUT-OF-RANGE YEAR.
+*> 2026-08-09 RPK   SPLIT OUT A MAIN MENU (LOOK UP A YEAR OR
+*>                  KEYWORD-SEARCH ALL LOADED YEARS) SO THE YEAR
+*>                  LOOKUP IS NO LONGER THE ONLY WAY IN. THE OLD
+*>                  2000/2100 YEAR-LOOKUP PARAGRAPHS MOVED TO
+*>                  2100/2200 TO MAKE ROOM FOR THE MENU AT 2000.
+*> 2026-08-09 RPK   A YEAR LOOKUP CAN NOW ALSO EXPORT THE EVENTS
+*>                  IT DISPLAYS TO SHMEXPRT, FOR A USER WHO WANTS
+*>                  A COPY OF A YEAR'S EVENTS INSTEAD OF JUST THE
+*>                  CONSOLE DISPLAY.
+*> 2026-08-09 RPK   ADDED A YEAR-RANGE OPTION (R) SO A FROM-YEAR/
+*>                  TO-YEAR PAIR CAN BE ENTERED ONCE AND WALKED
+*>                  YEAR BY YEAR INSTEAD OF RE-ENTERING "Y" FOR
+*>                  EACH ONE. THE YEAR-LOOKUP PATH WAS SPLIT SO
+*>                  THE START/FOUND-CHECK (2150) AND THE RECORD
+*>                  DISPLAY LOOP (2200) ARE SHARED BY BOTH A
+*>                  SINGLE YEAR AND A RANGE.
+*> 2026-08-09 RPK   RESTORED THE OLD "VIEW ANOTHER YEAR?" PROMPT
+*>                  (SEEN IN THE EARLY VERSIONS/* RELEASES) AS
+*>                  2900-ASK-CONTINUE, HARDENED AGAINST THE OLD
+*>                  VERSION'S PROBLEMS: A BLANK ENTER NOW DEFAULTS
+*>                  TO YES INSTEAD OF FALLING INTO THE ELSE LEG,
+*>                  AND A TRAILING STRAY SPACE ON Y/N NO LONGER
+*>                  DEFEATS THE COMPARISON.
+*> 2026-08-09 RPK   EVERY YEAR LOOKUP (INCLUDING EACH YEAR OF A
+*>                  RANGE) IS NOW LOGGED TO SHMAUDIT WITH A DATE,
+*>                  A TIME, AND AN OUTCOME OF FOUND, NOT LOADED,
+*>                  OR INVALID, FOR LATER USAGE ANALYSIS.
+*> 2026-08-09 RPK   A YEAR LOOKUP OR RANGE CAN NOW BE FILTERED TO
+*>                  ONE EVT-CATEGORY, LEAVING THE PROMPT BLANK
+*>                  STILL SHOWS EVERYTHING.
+*> 2026-08-09 RPK   ADDED AN "ON THIS DAY" OPTION (D) THAT SEARCHES
+*>                  EVERY LOADED YEAR FOR A GIVEN MONTH/DAY, USING
+*>                  THE EVT-MMDD-KEY ALTERNATE KEY THAT HAS BEEN ON
+*>                  EVTREC SINCE IT WAS FIRST LAID OUT.
+*> 2026-08-09 RPK   1000-INITIALIZE NOW CHECKS WS-EVT-STATUS AFTER
+*>                  OPENING SHMEVTF, SO A MISSING FILE GETS THE
+*>                  SAME CLEAN MESSAGE SHMMAINT/SHMLOAD ALREADY
+*>                  GIVE INSTEAD OF RUNNING INTO START/READ BLIND.
+*> 2026-08-09 RPK   SOURCE REVERTED TO FREE FORMAT TO MATCH THE
+*>                  REST OF THE TIME-MACHINE FAMILY (VERSIONS/*) -
+*>                  THE SEQUENCE-NUMBERED FIXED FORMAT PICKED UP
+*>                  ALONG THE WAY NEVER BELONGED HERE. LOGIC AND
+*>                  COMMENTS ARE UNCHANGED, ONLY THE LAYOUT.
+*> 2026-08-09 RPK   A SINGLE YEAR AND A RANGE BOTH ASK ABOUT THE
+*>                  FILE EXPORT AFTER THEIR EVENTS HAVE BEEN SHOWN
+*>                  ON THE SCREEN, NOT BEFORE - A SECOND PASS OVER
+*>                  THE SAME YEAR(S) (2250/2360) WRITES SHMEXPRT
+*>                  ONLY IF THE OPERATOR SAYS YES. CATEGORY FILTER
+*>                  STAYS AHEAD OF THE DISPLAY SINCE IT HAS TO
+*>                  PICK WHAT GETS SHOWN.
+*> 2026-08-09 RPK   2150-FIND-YEAR, 3000-KEYWORD-SEARCH, AND
+*>                  3500-ON-THIS-DAY NOW READ THE RECORD A
+*>                  SUCCESSFUL START LANDS ON BEFORE TESTING OR
+*>                  DISPLAYING IT - START ONLY REPOSITIONS THE
+*>                  FILE, IT DOESN'T LOAD THE RECORD AREA, SO THE
+*>                  OLD EVT-YEAR CHECK IN 2150-FIND-YEAR COMPARED
+*>                  AGAINST WHATEVER WAS MOVED INTO EVT-YEAR TWO
+*>                  LINES ABOVE (ALWAYS TRUE) AND 3000/3500 FED
+*>                  THEIR FIRST LOOP PASS WHATEVER WAS LEFT OVER
+*>                  IN EVT-RECORD FROM BEFORE THE START.
+*>================================================================
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.   IBM-370.
+OBJECT-COMPUTER.   IBM-370.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EVENT-FILE ASSIGN TO "SHMEVTF"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS EVT-KEY OF EVT-RECORD
+        ALTERNATE RECORD KEY IS EVT-MMDD-KEY OF EVT-RECORD
+            WITH DUPLICATES
+        FILE STATUS IS WS-EVT-STATUS.
+    SELECT EXPORT-FILE ASSIGN TO "SHMEXPRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT AUDIT-FILE ASSIGN TO "SHMAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  EVENT-FILE
+    RECORD CONTAINS 240 CHARACTERS.
+>>SOURCE FORMAT IS FIXED
+       COPY EVTREC.
+       >>SOURCE FORMAT IS FREE
+FD  EXPORT-FILE
+    RECORD CONTAINS 200 CHARACTERS.
+01  EXPORT-LINE               PIC X(200).
+FD  AUDIT-FILE
+    RECORD CONTAINS 40 CHARACTERS.
+01  AUDIT-RECORD.
+    05  AUD-DATE                  PIC 9(08).
+    05  AUD-TIME                  PIC 9(08).
+    05  AUD-YEAR                  PIC 9(04).
+    05  AUD-OUTCOME               PIC X(10).
+    05  FILLER                    PIC X(10).
+WORKING-STORAGE SECTION.
+01  INPUT1                    PIC 9(04).
+01  WS-EVT-STATUS             PIC X(02) VALUE "00".
+01  WS-LOW-YEAR               PIC 9(04) VALUE 1900.
+01  WS-HIGH-YEAR              PIC 9(04) VALUE 1999.
+01  WS-FUNCTION               PIC X(01).
+    88  WS-FN-YEAR                VALUE "Y" "y".
+    88  WS-FN-RANGE               VALUE "R" "r".
+    88  WS-FN-SEARCH              VALUE "K" "k".
+    88  WS-FN-ONTHISDAY            VALUE "D" "d".
+    88  WS-FN-EXIT                VALUE "X" "x".
+01  WS-CURRENT-YEAR            PIC 9(04).
+01  WS-FROM-YEAR               PIC 9(04).
+01  WS-TO-YEAR                 PIC 9(04).
+01  WS-CONTINUE-REPLY          PIC X(10).
+    88  WS-CONTINUE-NO             VALUE "N" "NO".
+01  WS-LOG-YEAR                PIC 9(04).
+01  WS-LOG-OUTCOME             PIC X(10).
+01  WS-CATEGORY-FILTER         PIC X(10).
+01  WS-SEARCH-MONTH            PIC 9(02).
+01  WS-SEARCH-DAY              PIC 9(02).
+01  WS-DATE-MATCH-TOTAL        PIC 9(05) COMP.
+01  WS-KEYWORD                PIC X(20).
+01  WS-KEYWORD-UPPER          PIC X(20).
+01  WS-KEYWORD-LEN            PIC 9(02) COMP.
+01  WS-TEXT-UPPER             PIC X(200).
+01  WS-MATCH-COUNT            PIC 9(03) COMP.
+01  WS-MATCH-TOTAL            PIC 9(05) COMP.
+01  WS-SWITCHES.
+    05  WS-DONE-SW            PIC X(01) VALUE "N".
+        88  WS-DONE               VALUE "Y".
+    05  WS-YEAR-DONE-SW       PIC X(01) VALUE "N".
+        88  WS-YEAR-DONE          VALUE "Y".
+    05  WS-FOUND-SW           PIC X(01) VALUE "N".
+        88  WS-YEAR-FOUND         VALUE "Y".
+        88  WS-YEAR-NOT-FOUND     VALUE "N".
+    05  WS-VALID-YEAR-SW      PIC X(01) VALUE "N".
+        88  WS-VALID-YEAR         VALUE "Y".
+    05  WS-VALID-RANGE-SW     PIC X(01) VALUE "N".
+        88  WS-VALID-RANGE        VALUE "Y".
+    05  WS-SEARCH-DONE-SW     PIC X(01) VALUE "N".
+        88  WS-SEARCH-DONE        VALUE "Y".
+    05  WS-VALID-DATE-SW      PIC X(01) VALUE "N".
+        88  WS-VALID-DATE         VALUE "Y".
+    05  WS-DATE-DONE-SW       PIC X(01) VALUE "N".
+        88  WS-DATE-DONE          VALUE "Y".
+01  WS-EXPORT-REPLY           PIC X(01).
+    88  WS-EXPORT-YES             VALUE "Y" "y".
+PROCEDURE DIVISION.
+*>================================================================
+*> 0000-MAINLINE
+*>================================================================
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-MAIN-MENU THRU 2000-EXIT
+        UNTIL WS-DONE
+    PERFORM 8000-TERMINATE
+    GO TO 9999-EXIT.
+*>================================================================
+*> 1000-INITIALIZE
+*>================================================================
+1000-INITIALIZE.
+    DISPLAY "VIRTUAL TIME MACHINE"
+    OPEN INPUT EVENT-FILE
+    IF WS-EVT-STATUS NOT = "00"
+        DISPLAY "SHMEVTF NOT FOUND - RUN SHMLOAD FIRST"
+        GO TO 9999-EXIT
+    END-IF
+    OPEN EXTEND AUDIT-FILE.
+*>================================================================
+*> 2000-MAIN-MENU
+*>================================================================
+2000-MAIN-MENU.
+    DISPLAY " "
+    DISPLAY "Y = LOOK UP A YEAR   R = YEAR RANGE   "
+        "K = KEYWORD SEARCH"
+    DISPLAY "D = ON THIS DAY      X = EXIT"
+    ACCEPT WS-FUNCTION
+    EVALUATE TRUE
+        WHEN WS-FN-YEAR
+            PERFORM 1500-GET-VALID-YEAR THRU 1500-EXIT
+                UNTIL WS-VALID-YEAR
+            PERFORM 2100-PROCESS-YEAR THRU 2100-EXIT
+            MOVE "N" TO WS-VALID-YEAR-SW
+            PERFORM 2900-ASK-CONTINUE THRU 2900-EXIT
+        WHEN WS-FN-RANGE
+            PERFORM 1600-GET-VALID-RANGE THRU 1600-EXIT
+                UNTIL WS-VALID-RANGE
+            PERFORM 2300-PROCESS-RANGE THRU 2300-EXIT
+            MOVE "N" TO WS-VALID-RANGE-SW
+            PERFORM 2900-ASK-CONTINUE THRU 2900-EXIT
+        WHEN WS-FN-SEARCH
+            PERFORM 3000-KEYWORD-SEARCH THRU 3000-EXIT
+        WHEN WS-FN-ONTHISDAY
+            PERFORM 1700-GET-VALID-DATE THRU 1700-EXIT
+                UNTIL WS-VALID-DATE
+            PERFORM 3500-ON-THIS-DAY THRU 3500-EXIT
+            MOVE "N" TO WS-VALID-DATE-SW
+        WHEN WS-FN-EXIT
+            SET WS-DONE TO TRUE
+        WHEN OTHER
+            DISPLAY "INVALID SELECTION - TRY AGAIN"
+    END-EVALUATE.
+2000-EXIT.
+    EXIT.
+*>================================================================
+*> 1500-GET-VALID-YEAR  -  RE-PROMPT UNTIL 1900-1999 IS ENTERED
+*>================================================================
+1500-GET-VALID-YEAR.
+    DISPLAY "CHOOSE AN YEAR (1900-1999)"
+    ACCEPT INPUT1
+    IF INPUT1 < WS-LOW-YEAR OR INPUT1 > WS-HIGH-YEAR
+        DISPLAY INPUT1 " IS NOT A VALID YEAR - PLEASE ENTER A "
+            "YEAR BETWEEN 1900 AND 1999"
+        MOVE INPUT1 TO WS-LOG-YEAR
+        MOVE "INVALID" TO WS-LOG-OUTCOME
+        PERFORM 7000-LOG-LOOKUP THRU 7000-EXIT
+    ELSE
+        SET WS-VALID-YEAR TO TRUE
+    END-IF.
+1500-EXIT.
+    EXIT.
+*>================================================================
+*> 1600-GET-VALID-RANGE  -  RE-PROMPT UNTIL A GOOD FROM/TO PAIR
+*>================================================================
+1600-GET-VALID-RANGE.
+    DISPLAY "ENTER FROM-YEAR (1900-1999)"
+    ACCEPT WS-FROM-YEAR
+    DISPLAY "ENTER TO-YEAR (1900-1999)"
+    ACCEPT WS-TO-YEAR
+    IF WS-FROM-YEAR < WS-LOW-YEAR OR WS-FROM-YEAR > WS-HIGH-YEAR
+            OR WS-TO-YEAR < WS-LOW-YEAR
+            OR WS-TO-YEAR > WS-HIGH-YEAR
+        DISPLAY "BOTH YEARS MUST BE BETWEEN 1900 AND 1999"
+    ELSE
+        IF WS-FROM-YEAR > WS-TO-YEAR
+            DISPLAY "FROM-YEAR MUST NOT BE AFTER TO-YEAR"
+        ELSE
+            SET WS-VALID-RANGE TO TRUE
+        END-IF
+    END-IF.
+1600-EXIT.
+    EXIT.
+*>================================================================
+*> 1700-GET-VALID-DATE  -  RE-PROMPT UNTIL A GOOD MONTH/DAY PAIR
+*>================================================================
+1700-GET-VALID-DATE.
+    DISPLAY "ENTER MONTH (01-12)"
+    ACCEPT WS-SEARCH-MONTH
+    DISPLAY "ENTER DAY (01-31)"
+    ACCEPT WS-SEARCH-DAY
+    IF WS-SEARCH-MONTH < 1 OR WS-SEARCH-MONTH > 12
+            OR WS-SEARCH-DAY < 1 OR WS-SEARCH-DAY > 31
+        DISPLAY "MONTH MUST BE 01-12 AND DAY MUST BE 01-31"
+    ELSE
+        SET WS-VALID-DATE TO TRUE
+    END-IF.
+1700-EXIT.
+    EXIT.
+*>================================================================
+*> 2100-PROCESS-YEAR  -  DISPLAY EVERY EVENT ON FILE FOR INPUT1
+*>================================================================
+2100-PROCESS-YEAR.
+    MOVE INPUT1 TO WS-CURRENT-YEAR
+    PERFORM 2150-FIND-YEAR THRU 2150-EXIT
+    IF WS-YEAR-NOT-FOUND
+        DISPLAY WS-CURRENT-YEAR " IS A VALID YEAR BUT NO EVENTS "
+            "ARE LOADED FOR IT YET"
+        GO TO 2100-EXIT
+    END-IF
+    DISPLAY "FILTER BY CATEGORY (BLANK FOR ALL)? "
+        WITH NO ADVANCING
+    ACCEPT WS-CATEGORY-FILTER
+    INSPECT WS-CATEGORY-FILTER CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    MOVE "N" TO WS-YEAR-DONE-SW
+    PERFORM 2200-DISPLAY-EVENT THRU 2200-EXIT
+        UNTIL WS-YEAR-DONE
+    DISPLAY "EXPORT THESE EVENTS TO A FILE TOO (Y/N)? "
+        WITH NO ADVANCING
+    ACCEPT WS-EXPORT-REPLY
+    IF WS-EXPORT-YES
+        OPEN OUTPUT EXPORT-FILE
+        PERFORM 2150-FIND-YEAR THRU 2150-EXIT
+        MOVE "N" TO WS-YEAR-DONE-SW
+        PERFORM 2250-EXPORT-EVENT THRU 2250-EXIT
+            UNTIL WS-YEAR-DONE
+        CLOSE EXPORT-FILE
+        DISPLAY "EVENTS EXPORTED TO SHMEXPRT"
+    END-IF.
+2100-EXIT.
+    EXIT.
+*>================================================================
+*> 2150-FIND-YEAR  -  START SHMEVTF AT WS-CURRENT-YEAR
+*>================================================================
+2150-FIND-YEAR.
+    MOVE WS-CURRENT-YEAR TO EVT-YEAR OF EVT-RECORD
+    MOVE 1 TO EVT-SEQ-NO OF EVT-RECORD
+    START EVENT-FILE KEY IS NOT LESS THAN EVT-KEY OF EVT-RECORD
+        INVALID KEY
+            SET WS-YEAR-NOT-FOUND TO TRUE
+        NOT INVALID KEY
+            SET WS-YEAR-FOUND TO TRUE
+    END-START
+    IF WS-YEAR-FOUND
+            AND EVT-YEAR OF EVT-RECORD NOT = WS-CURRENT-YEAR
+        SET WS-YEAR-NOT-FOUND TO TRUE
+    END-IF
+    MOVE WS-CURRENT-YEAR TO WS-LOG-YEAR
+    IF WS-YEAR-FOUND
+        MOVE "FOUND" TO WS-LOG-OUTCOME
+    ELSE
+        MOVE "NOT LOADED" TO WS-LOG-OUTCOME
+    END-IF
+    PERFORM 7000-LOG-LOOKUP THRU 7000-EXIT.
+2150-EXIT.
+    EXIT.
+*>================================================================
+*> 2200-DISPLAY-EVENT  -  ONE RECORD, THEN READ NEXT
+*>================================================================
+2200-DISPLAY-EVENT.
+    IF WS-CATEGORY-FILTER = SPACES
+            OR EVT-CATEGORY OF EVT-RECORD = WS-CATEGORY-FILTER
+        DISPLAY EVT-TEXT OF EVT-RECORD
+    END-IF
+    READ EVENT-FILE NEXT RECORD
+        AT END
+            SET WS-YEAR-DONE TO TRUE
+    END-READ
+    IF NOT WS-YEAR-DONE
+        IF EVT-YEAR OF EVT-RECORD NOT = WS-CURRENT-YEAR
+            SET WS-YEAR-DONE TO TRUE
+        END-IF
+    END-IF.
+2200-EXIT.
+    EXIT.
+*>================================================================
+*> 2250-EXPORT-EVENT  -  ONE RECORD TO EXPORT-FILE, THEN READ NEXT
+*>================================================================
+2250-EXPORT-EVENT.
+    IF WS-CATEGORY-FILTER = SPACES
+            OR EVT-CATEGORY OF EVT-RECORD = WS-CATEGORY-FILTER
+        MOVE EVT-TEXT OF EVT-RECORD TO EXPORT-LINE
+        WRITE EXPORT-LINE
+    END-IF
+    READ EVENT-FILE NEXT RECORD
+        AT END
+            SET WS-YEAR-DONE TO TRUE
+    END-READ
+    IF NOT WS-YEAR-DONE
+        IF EVT-YEAR OF EVT-RECORD NOT = WS-CURRENT-YEAR
+            SET WS-YEAR-DONE TO TRUE
+        END-IF
+    END-IF.
+2250-EXIT.
+    EXIT.
+*>================================================================
+*> 2300-PROCESS-RANGE  -  WALK WS-FROM-YEAR THROUGH WS-TO-YEAR
+*>================================================================
+2300-PROCESS-RANGE.
+    DISPLAY "FILTER BY CATEGORY (BLANK FOR ALL)? "
+        WITH NO ADVANCING
+    ACCEPT WS-CATEGORY-FILTER
+    INSPECT WS-CATEGORY-FILTER CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    MOVE WS-FROM-YEAR TO WS-CURRENT-YEAR
+    PERFORM 2350-PROCESS-RANGE-YEAR THRU 2350-EXIT
+        UNTIL WS-CURRENT-YEAR > WS-TO-YEAR
+    DISPLAY "EXPORT THESE EVENTS TO A FILE TOO (Y/N)? "
+        WITH NO ADVANCING
+    ACCEPT WS-EXPORT-REPLY
+    IF WS-EXPORT-YES
+        OPEN OUTPUT EXPORT-FILE
+        MOVE WS-FROM-YEAR TO WS-CURRENT-YEAR
+        PERFORM 2360-EXPORT-RANGE-YEAR THRU 2360-EXIT
+            UNTIL WS-CURRENT-YEAR > WS-TO-YEAR
+        CLOSE EXPORT-FILE
+        DISPLAY "EVENTS EXPORTED TO SHMEXPRT"
+    END-IF.
+2300-EXIT.
+    EXIT.
+*>================================================================
+*> 2350-PROCESS-RANGE-YEAR  -  ONE YEAR OF THE RANGE, THEN NEXT
+*>================================================================
+2350-PROCESS-RANGE-YEAR.
+    PERFORM 2150-FIND-YEAR THRU 2150-EXIT
+    IF WS-YEAR-NOT-FOUND
+        DISPLAY WS-CURRENT-YEAR " - NO EVENTS LOADED"
+    ELSE
+        MOVE "N" TO WS-YEAR-DONE-SW
+        PERFORM 2200-DISPLAY-EVENT THRU 2200-EXIT
+            UNTIL WS-YEAR-DONE
+    END-IF
+    ADD 1 TO WS-CURRENT-YEAR.
+2350-EXIT.
+    EXIT.
+*>================================================================
+*> 2360-EXPORT-RANGE-YEAR  -  ONE YEAR OF THE RANGE TO EXPORT-FILE
+*>================================================================
+2360-EXPORT-RANGE-YEAR.
+    PERFORM 2150-FIND-YEAR THRU 2150-EXIT
+    IF WS-YEAR-FOUND
+        MOVE "N" TO WS-YEAR-DONE-SW
+        PERFORM 2250-EXPORT-EVENT THRU 2250-EXIT
+            UNTIL WS-YEAR-DONE
+    END-IF
+    ADD 1 TO WS-CURRENT-YEAR.
+2360-EXIT.
+    EXIT.
+*>================================================================
+*> 2900-ASK-CONTINUE  -  VIEW ANOTHER YEAR? BLANK DEFAULTS TO YES
+*>================================================================
+2900-ASK-CONTINUE.
+    DISPLAY "VIEW ANOTHER YEAR? Y/N (PRESS ENTER FOR YES)"
+    ACCEPT WS-CONTINUE-REPLY
+    INSPECT WS-CONTINUE-REPLY CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    IF WS-CONTINUE-NO
+        SET WS-DONE TO TRUE
+    END-IF.
+2900-EXIT.
+    EXIT.
+*>================================================================
+*> 7000-LOG-LOOKUP  -  RECORD ONE YEAR LOOKUP TO SHMAUDIT
+*>================================================================
+7000-LOG-LOOKUP.
+    MOVE SPACES TO AUDIT-RECORD
+    ACCEPT AUD-DATE FROM DATE YYYYMMDD
+    ACCEPT AUD-TIME FROM TIME
+    MOVE WS-LOG-YEAR TO AUD-YEAR
+    MOVE WS-LOG-OUTCOME TO AUD-OUTCOME
+    WRITE AUDIT-RECORD.
+7000-EXIT.
+    EXIT.
+*>================================================================
+*> 3000-KEYWORD-SEARCH  -  SCAN EVERY LOADED YEAR FOR A KEYWORD
+*>================================================================
+3000-KEYWORD-SEARCH.
+    DISPLAY "ENTER KEYWORD (UP TO 20 CHARACTERS): "
+        WITH NO ADVANCING
+    ACCEPT WS-KEYWORD
+    PERFORM 3050-TRIM-KEYWORD THRU 3050-EXIT
+    IF WS-KEYWORD-LEN = ZERO
+        DISPLAY "NO KEYWORD ENTERED"
+        GO TO 3000-EXIT
+    END-IF
+    MOVE WS-KEYWORD TO WS-KEYWORD-UPPER
+    INSPECT WS-KEYWORD-UPPER CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    MOVE ZERO TO WS-MATCH-TOTAL
+    MOVE WS-LOW-YEAR TO EVT-YEAR OF EVT-RECORD
+    MOVE 1 TO EVT-SEQ-NO OF EVT-RECORD
+    MOVE "N" TO WS-SEARCH-DONE-SW
+    START EVENT-FILE KEY IS NOT LESS THAN EVT-KEY OF EVT-RECORD
+        INVALID KEY
+            SET WS-SEARCH-DONE TO TRUE
+    END-START
+    PERFORM 3100-SEARCH-ONE-EVENT THRU 3100-EXIT
+        UNTIL WS-SEARCH-DONE
+    IF WS-MATCH-TOTAL = ZERO
+        DISPLAY "NO EVENTS MATCHED THAT KEYWORD"
+    END-IF.
+3000-EXIT.
+    EXIT.
+*>================================================================
+*> 3050-TRIM-KEYWORD  -  FIND THE LENGTH OF WS-KEYWORD
+*>================================================================
+3050-TRIM-KEYWORD.
+    MOVE 20 TO WS-KEYWORD-LEN
+    PERFORM 3060-SHRINK-KEYWORD THRU 3060-EXIT
+        UNTIL WS-KEYWORD-LEN = ZERO
+        OR WS-KEYWORD(WS-KEYWORD-LEN:1) NOT = SPACE.
+3050-EXIT.
+    EXIT.
+3060-SHRINK-KEYWORD.
+    SUBTRACT 1 FROM WS-KEYWORD-LEN.
+3060-EXIT.
+    EXIT.
+*>================================================================
+*> 3100-SEARCH-ONE-EVENT  -  TEST ONE RECORD, THEN READ NEXT
+*>================================================================
+3100-SEARCH-ONE-EVENT.
+    MOVE EVT-TEXT OF EVT-RECORD TO WS-TEXT-UPPER
+    INSPECT WS-TEXT-UPPER CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    MOVE ZERO TO WS-MATCH-COUNT
+    INSPECT WS-TEXT-UPPER TALLYING WS-MATCH-COUNT FOR ALL
+        WS-KEYWORD-UPPER(1:WS-KEYWORD-LEN)
+    IF WS-MATCH-COUNT > ZERO
+        ADD 1 TO WS-MATCH-TOTAL
+        DISPLAY EVT-YEAR OF EVT-RECORD ": "
+            EVT-TEXT OF EVT-RECORD
+    END-IF
+    READ EVENT-FILE NEXT RECORD
+        AT END
+            SET WS-SEARCH-DONE TO TRUE
+    END-READ.
+3100-EXIT.
+    EXIT.
+*>================================================================
+*> 3500-ON-THIS-DAY  -  SCAN EVERY LOADED YEAR FOR A MONTH/DAY
+*>================================================================
+3500-ON-THIS-DAY.
+    MOVE WS-SEARCH-MONTH TO EVT-MONTH OF EVT-RECORD
+    MOVE WS-SEARCH-DAY TO EVT-DAY OF EVT-RECORD
+    MOVE ZERO TO WS-DATE-MATCH-TOTAL
+    MOVE "N" TO WS-DATE-DONE-SW
+    START EVENT-FILE KEY IS NOT LESS THAN
+            EVT-MMDD-KEY OF EVT-RECORD
+        INVALID KEY
+            SET WS-DATE-DONE TO TRUE
+    END-START
+    PERFORM 3550-SEARCH-ONE-DATE-EVENT THRU 3550-EXIT
+        UNTIL WS-DATE-DONE
+    IF WS-DATE-MATCH-TOTAL = ZERO
+        DISPLAY "NO EVENTS FOUND FOR THAT MONTH/DAY"
+    END-IF.
+3500-EXIT.
+    EXIT.
+*>================================================================
+*> 3550-SEARCH-ONE-DATE-EVENT  -  ONE RECORD, THEN READ NEXT
+*>================================================================
+3550-SEARCH-ONE-DATE-EVENT.
+    IF EVT-MONTH OF EVT-RECORD = WS-SEARCH-MONTH
+            AND EVT-DAY OF EVT-RECORD = WS-SEARCH-DAY
+        ADD 1 TO WS-DATE-MATCH-TOTAL
+        DISPLAY EVT-YEAR OF EVT-RECORD ": "
+            EVT-TEXT OF EVT-RECORD
+    END-IF
+    READ EVENT-FILE NEXT RECORD
+        AT END
+            SET WS-DATE-DONE TO TRUE
+    END-READ
+    IF NOT WS-DATE-DONE
+        IF EVT-MONTH OF EVT-RECORD NOT = WS-SEARCH-MONTH
+                OR EVT-DAY OF EVT-RECORD NOT = WS-SEARCH-DAY
+            SET WS-DATE-DONE TO TRUE
+        END-IF
+    END-IF.
+3550-EXIT.
+    EXIT.
+*>================================================================
+*> 8000-TERMINATE
+*>================================================================
+8000-TERMINATE.
+    CLOSE EVENT-FILE
+    CLOSE AUDIT-FILE.
+*>================================================================
+*> 9999-EXIT
+*>================================================================
+9999-EXIT.
+    STOP RUN.
