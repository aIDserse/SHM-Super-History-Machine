@@ -0,0 +1,454 @@
+000100*================================================================
+000110* PROGRAM-ID SHMRPT
+000120*================================================================
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.     SHMRPT.
+000150 AUTHOR.         R PALOMBO.
+000160 INSTALLATION.   SHM DATA SERVICES.
+000170 DATE-WRITTEN.   09-AUG-2026.
+000180 DATE-COMPILED.  09-AUG-2026.
+000190*
+000200* MODIFICATION HISTORY
+000210* ----------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* 2026-08-09 RPK   BATCH REPORT UTILITY, DRIVEN BY A PARAMETER
+000240*                  CARD ON SHMRPARM. REPT-TYPE COV PRODUCES A
+000250*                  COVERAGE RECONCILIATION REPORT LISTING EVERY
+000260*                  YEAR IN 1900-1999 THAT HAS NO EVENTS LOADED,
+000270*                  SO A GAP IS CAUGHT BEFORE A RELEASE SHIPS A
+000280*                  PROMPT THAT OVERPROMISES COVERAGE.
+000290* 2026-08-09 RPK   REPT-TYPE RNG ADDED - PRINTS EVERY EVENT FOR
+000300*                  EACH YEAR BETWEEN PARM-FROM-YEAR AND
+000310*                  PARM-TO-YEAR TO SHMRPTO, FOR A RELEASE THAT
+000320*                  NEEDS A HARD COPY OF A YEAR RANGE RATHER THAN
+000330*                  AN OPERATOR RUNNING TIME-MACHINE YEAR BY YEAR.
+000340* 2026-08-09 RPK   REPT-TYPE DIG ADDED - PRINTS ONE HEADLINE LINE
+000350*                  PER YEAR, WITH A DECADE BANNER EVERY TEN YEARS,
+000360*                  FOR A QUICK YEARBOOK-STYLE READ RATHER THAN THE
+000370*                  FULL EVENT LISTING RNG PRODUCES.
+000380* 2026-08-09 RPK   RNG NOW WRITES A CHECKPOINT RECORD TO SHMRCKPT
+000390*                  AFTER EACH YEAR COMPLETES. A RERUN WITH
+000400*                  PARM-RESTART-YEAR SET PICKS UP AFTER THAT YEAR
+000410*                  INSTEAD OF REPRINTING THE WHOLE RANGE - FOR A
+000420*                  RANGE LONG ENOUGH THAT A MID-RUN ABEND SHOULD
+000430*                  NOT MEAN STARTING OVER FROM PARM-FROM-YEAR.
+000440* 2026-08-09 RPK   1000-INITIALIZE NOW CHECKS WS-EVT-STATUS AFTER
+000450*                  OPENING SHMEVTF, GIVING THE SAME CLEAN MESSAGE
+000460*                  SHMMAINT/SHMLOAD GIVE INSTEAD OF RUNNING INTO
+000470*                  START/READ BLIND. A RESTARTED RNG RUN ALSO NOW
+000480*                  PRINTS ITS ACTUAL STARTING YEAR IN THE REPORT
+000490*                  HEADER, NOT THE ORIGINAL PARM-FROM-YEAR.
+000500* 2026-08-09 RPK   3100-CHECK-ONE-YEAR, 4100-PRINT-ONE-YEAR, AND
+000510*                  5100-DIGEST-ONE-YEAR-LINE NOW READ THE RECORD
+000520*                  A SUCCESSFUL START LANDS ON BEFORE TESTING
+000530*                  EVT-YEAR - START ONLY REPOSITIONS THE FILE, IT
+000540*                  DOESN'T LOAD THE RECORD AREA, SO THE OLD CHECK
+000550*                  COMPARED WS-YEAR AGAINST WHATEVER WAS MOVED
+000560*                  INTO EVT-YEAR TWO LINES ABOVE AND COULD NEVER
+000570*                  CATCH A START THAT LANDED ON A LATER YEAR'S
+000580*                  RECORD. 4000-RANGE-REPORT ALSO NOW REJECTS A
+000590*                  PARM-RESTART-YEAR OUTSIDE PARM-FROM-YEAR/
+000600*                  PARM-TO-YEAR INSTEAD OF APPLYING IT BLIND.
+000610*================================================================
+000620 ENVIRONMENT DIVISION.
+000630 CONFIGURATION SECTION.
+000640 SOURCE-COMPUTER.   IBM-370.
+000650 OBJECT-COMPUTER.   IBM-370.
+000660 INPUT-OUTPUT SECTION.
+000670 FILE-CONTROL.
+000680     SELECT PARM-FILE ASSIGN TO "SHMRPARM"
+000690         ORGANIZATION IS LINE SEQUENTIAL.
+000700     SELECT EVENT-FILE ASSIGN TO "SHMEVTF"
+000710         ORGANIZATION IS INDEXED
+000720         ACCESS MODE IS DYNAMIC
+000730         RECORD KEY IS EVT-KEY OF EVT-RECORD
+000740         ALTERNATE RECORD KEY IS EVT-MMDD-KEY OF EVT-RECORD
+000750             WITH DUPLICATES
+000760         FILE STATUS IS WS-EVT-STATUS.
+000770     SELECT REPORT-FILE ASSIGN TO "SHMRPTO"
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT CHECKPOINT-FILE ASSIGN TO "SHMRCKPT"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  PARM-FILE
+000840     RECORD CONTAINS 27 CHARACTERS.
+000850 01  PARM-RECORD.
+000860     05  PARM-REPT-TYPE        PIC X(03).
+000870     05  PARM-FROM-YEAR        PIC 9(04).
+000880     05  PARM-TO-YEAR          PIC 9(04).
+000890     05  PARM-RESTART-YEAR     PIC 9(04).
+000900     05  FILLER                PIC X(12).
+000910 FD  EVENT-FILE
+000920     RECORD CONTAINS 240 CHARACTERS.
+000930     COPY EVTREC.
+000940 FD  REPORT-FILE
+000950     RECORD CONTAINS 132 CHARACTERS.
+000960 01  REPORT-LINE               PIC X(132).
+000970 FD  CHECKPOINT-FILE
+000980     RECORD CONTAINS 20 CHARACTERS.
+000990 01  CHECKPOINT-RECORD.
+001000     05  CKPT-YEAR                 PIC 9(04).
+001010     05  CKPT-STATUS                PIC X(10).
+001020     05  FILLER                     PIC X(06).
+001030 WORKING-STORAGE SECTION.
+001040 01  WS-EVT-STATUS             PIC X(02) VALUE "00".
+001050 01  WS-SWITCHES.
+001060     05  WS-NO-PARM-SW         PIC X(01) VALUE "N".
+001070         88  WS-NO-PARM            VALUE "Y".
+001080     05  WS-YEAR-FOUND-SW      PIC X(01) VALUE "N".
+001090         88  WS-YEAR-FOUND         VALUE "Y".
+001100         88  WS-YEAR-NOT-FOUND     VALUE "N".
+001110     05  WS-YEAR-DONE-SW       PIC X(01) VALUE "N".
+001120         88  WS-YEAR-DONE          VALUE "Y".
+001130     05  WS-FILE-ERROR-SW      PIC X(01) VALUE "N".
+001140         88  WS-FILE-ERROR         VALUE "Y".
+001150 01  WS-START-YEAR             PIC 9(04).
+001160 01  WS-END-YEAR                PIC 9(04).
+001170 01  WS-YEAR                   PIC 9(04).
+001180 01  WS-GAP-COUNT              PIC 9(05) COMP VALUE ZERO.
+001190 01  WS-GAP-COUNT-ED           PIC 9(05).
+001200 01  WS-DIGEST-TEXT            PIC X(200).
+001210 01  WS-DECADE-QUOT            PIC 9(04) COMP.
+001220 01  WS-DECADE-REM             PIC 9(01) COMP.
+001230 PROCEDURE DIVISION.
+001240*================================================================
+001250* 0000-MAINLINE
+001260*================================================================
+001270 0000-MAINLINE.
+001280     PERFORM 1000-INITIALIZE
+001290     IF WS-NO-PARM OR WS-FILE-ERROR
+001300         GO TO 9999-EXIT
+001310     END-IF
+001320     EVALUATE PARM-REPT-TYPE
+001330         WHEN "COV"
+001340             PERFORM 3000-COVERAGE-REPORT THRU 3000-EXIT
+001350         WHEN "RNG"
+001360             PERFORM 4000-RANGE-REPORT THRU 4000-EXIT
+001370         WHEN "DIG"
+001380             PERFORM 5000-DECADE-DIGEST THRU 5000-EXIT
+001390         WHEN OTHER
+001400             DISPLAY "SHMRPT - UNKNOWN REPT-TYPE " PARM-REPT-TYPE
+001410     END-EVALUATE
+001420     PERFORM 8000-TERMINATE
+001430     GO TO 9999-EXIT.
+001440*================================================================
+001450* 1000-INITIALIZE
+001460*================================================================
+001470 1000-INITIALIZE.
+001480     DISPLAY "SHMRPT - BATCH REPORT UTILITY"
+001490     OPEN INPUT PARM-FILE
+001500     READ PARM-FILE
+001510         AT END
+001520             DISPLAY "SHMRPT - NO PARAMETER CARD ON SHMRPARM"
+001530             SET WS-NO-PARM TO TRUE
+001540     END-READ
+001550     CLOSE PARM-FILE
+001560     IF WS-NO-PARM
+001570         GO TO 1000-EXIT
+001580     END-IF
+001590     OPEN INPUT EVENT-FILE
+001600     IF WS-EVT-STATUS NOT = "00"
+001610         DISPLAY "SHMRPT - SHMEVTF NOT FOUND - RUN SHMLOAD FIRST"
+001620         SET WS-FILE-ERROR TO TRUE
+001630         GO TO 1000-EXIT
+001640     END-IF
+001650     OPEN OUTPUT REPORT-FILE.
+001660 1000-EXIT.
+001670     EXIT.
+001680*================================================================
+001690* 3000-COVERAGE-REPORT  -  LIST EVERY YEAR WITH NO EVENTS
+001700*================================================================
+001710 3000-COVERAGE-REPORT.
+001720     MOVE 1900 TO WS-START-YEAR
+001730     MOVE 1999 TO WS-END-YEAR
+001740     IF PARM-FROM-YEAR NOT = ZERO
+001750         MOVE PARM-FROM-YEAR TO WS-START-YEAR
+001760     END-IF
+001770     IF PARM-TO-YEAR NOT = ZERO
+001780         MOVE PARM-TO-YEAR TO WS-END-YEAR
+001790     END-IF
+001800     MOVE WS-START-YEAR TO WS-YEAR
+001810     MOVE ZERO TO WS-GAP-COUNT
+001820     STRING "COVERAGE RECONCILIATION REPORT - ADVERTISED "
+001830         "1900-1999" INTO REPORT-LINE
+001840     END-STRING
+001850     WRITE REPORT-LINE
+001860     DISPLAY REPORT-LINE
+001870     PERFORM 3100-CHECK-ONE-YEAR THRU 3100-EXIT
+001880         UNTIL WS-YEAR > WS-END-YEAR
+001890     MOVE WS-GAP-COUNT TO WS-GAP-COUNT-ED
+001900     MOVE SPACES TO REPORT-LINE
+001910     STRING "TOTAL GAP YEARS: " DELIMITED BY SIZE
+001920         WS-GAP-COUNT-ED DELIMITED BY SIZE
+001930         INTO REPORT-LINE
+001940     END-STRING
+001950     WRITE REPORT-LINE
+001960     DISPLAY REPORT-LINE.
+001970 3000-EXIT.
+001980     EXIT.
+001990*================================================================
+002000* 3100-CHECK-ONE-YEAR  -  TEST ONE YEAR, LOG IT IF MISSING
+002010*================================================================
+002020 3100-CHECK-ONE-YEAR.
+002030     MOVE WS-YEAR TO EVT-YEAR OF EVT-RECORD
+002040     MOVE 1 TO EVT-SEQ-NO OF EVT-RECORD
+002050     START EVENT-FILE KEY IS NOT LESS THAN EVT-KEY OF EVT-RECORD
+002060         INVALID KEY
+002070             SET WS-YEAR-NOT-FOUND TO TRUE
+002080         NOT INVALID KEY
+002090             READ EVENT-FILE NEXT RECORD
+002100                 AT END
+002110                     SET WS-YEAR-NOT-FOUND TO TRUE
+002120                 NOT AT END
+002130                     IF EVT-YEAR OF EVT-RECORD = WS-YEAR
+002140                         SET WS-YEAR-FOUND TO TRUE
+002150                     ELSE
+002160                         SET WS-YEAR-NOT-FOUND TO TRUE
+002170                     END-IF
+002180             END-READ
+002190     END-START
+002200     IF WS-YEAR-NOT-FOUND
+002210         ADD 1 TO WS-GAP-COUNT
+002220         MOVE SPACES TO REPORT-LINE
+002230         STRING "  " DELIMITED BY SIZE
+002240             WS-YEAR DELIMITED BY SIZE
+002250             " - NO EVENTS LOADED" DELIMITED BY SIZE
+002260             INTO REPORT-LINE
+002270         END-STRING
+002280         WRITE REPORT-LINE
+002290         DISPLAY REPORT-LINE
+002300     END-IF
+002310     ADD 1 TO WS-YEAR.
+002320 3100-EXIT.
+002330     EXIT.
+002340*================================================================
+002350* 4000-RANGE-REPORT  -  PRINT EVERY EVENT FOR EACH YEAR IN RANGE
+002360*================================================================
+002370 4000-RANGE-REPORT.
+002380     IF PARM-FROM-YEAR = ZERO OR PARM-TO-YEAR = ZERO
+002390         DISPLAY "SHMRPT - RNG REQUIRES FROM-YEAR AND TO-YEAR"
+002400         GO TO 4000-EXIT
+002410     END-IF
+002420     IF PARM-RESTART-YEAR NOT = ZERO
+002430             AND (PARM-RESTART-YEAR < PARM-FROM-YEAR
+002440             OR PARM-RESTART-YEAR > PARM-TO-YEAR)
+002450         DISPLAY "SHMRPT - RESTART-YEAR MUST FALL BETWEEN "
+002460             "FROM-YEAR AND TO-YEAR"
+002470         GO TO 4000-EXIT
+002480     END-IF
+002490     MOVE PARM-FROM-YEAR TO WS-START-YEAR
+002500     MOVE PARM-TO-YEAR TO WS-END-YEAR
+002510     MOVE WS-START-YEAR TO WS-YEAR
+002520     IF PARM-RESTART-YEAR NOT = ZERO
+002530         MOVE PARM-RESTART-YEAR TO WS-YEAR
+002540         ADD 1 TO WS-YEAR
+002550         MOVE WS-YEAR TO WS-START-YEAR
+002560         DISPLAY "SHMRPT - RESTARTING AFTER YEAR "
+002570             PARM-RESTART-YEAR
+002580     END-IF
+002590     OPEN EXTEND CHECKPOINT-FILE
+002600     MOVE SPACES TO REPORT-LINE
+002610     STRING "RANGE REPORT - YEARS " DELIMITED BY SIZE
+002620         WS-START-YEAR DELIMITED BY SIZE
+002630         " THROUGH " DELIMITED BY SIZE
+002640         WS-END-YEAR DELIMITED BY SIZE
+002650         INTO REPORT-LINE
+002660     END-STRING
+002670     WRITE REPORT-LINE
+002680     DISPLAY REPORT-LINE
+002690     PERFORM 4100-PRINT-ONE-YEAR THRU 4100-EXIT
+002700         UNTIL WS-YEAR > WS-END-YEAR
+002710     CLOSE CHECKPOINT-FILE.
+002720 4000-EXIT.
+002730     EXIT.
+002740*================================================================
+002750* 4100-PRINT-ONE-YEAR  -  HEADER PLUS EVERY EVENT FOR ONE YEAR
+002760*================================================================
+002770 4100-PRINT-ONE-YEAR.
+002780     MOVE WS-YEAR TO EVT-YEAR OF EVT-RECORD
+002790     MOVE 1 TO EVT-SEQ-NO OF EVT-RECORD
+002800     START EVENT-FILE KEY IS NOT LESS THAN EVT-KEY OF EVT-RECORD
+002810         INVALID KEY
+002820             SET WS-YEAR-NOT-FOUND TO TRUE
+002830         NOT INVALID KEY
+002840             READ EVENT-FILE NEXT RECORD
+002850                 AT END
+002860                     SET WS-YEAR-NOT-FOUND TO TRUE
+002870                 NOT AT END
+002880                     IF EVT-YEAR OF EVT-RECORD = WS-YEAR
+002890                         SET WS-YEAR-FOUND TO TRUE
+002900                     ELSE
+002910                         SET WS-YEAR-NOT-FOUND TO TRUE
+002920                     END-IF
+002930             END-READ
+002940     END-START
+002950     MOVE SPACES TO REPORT-LINE
+002960     STRING "-- " DELIMITED BY SIZE
+002970         WS-YEAR DELIMITED BY SIZE
+002980         " --" DELIMITED BY SIZE
+002990         INTO REPORT-LINE
+003000     END-STRING
+003010     WRITE REPORT-LINE
+003020     DISPLAY REPORT-LINE
+003030     IF WS-YEAR-NOT-FOUND
+003040         MOVE SPACES TO REPORT-LINE
+003050         STRING "  NO EVENTS LOADED" DELIMITED BY SIZE
+003060             INTO REPORT-LINE
+003070         END-STRING
+003080         WRITE REPORT-LINE
+003090         DISPLAY REPORT-LINE
+003100     ELSE
+003110         MOVE "N" TO WS-YEAR-DONE-SW
+003120         PERFORM 4200-PRINT-ONE-EVENT THRU 4200-EXIT
+003130             UNTIL WS-YEAR-DONE
+003140     END-IF
+003150     MOVE WS-YEAR TO CKPT-YEAR
+003160     MOVE "COMPLETE" TO CKPT-STATUS
+003170     WRITE CHECKPOINT-RECORD
+003180     ADD 1 TO WS-YEAR.
+003190 4100-EXIT.
+003200     EXIT.
+003210*================================================================
+003220* 4200-PRINT-ONE-EVENT  -  ONE RECORD, THEN READ NEXT
+003230*================================================================
+003240 4200-PRINT-ONE-EVENT.
+003250     MOVE SPACES TO REPORT-LINE
+003260     STRING "  " DELIMITED BY SIZE
+003270         EVT-TEXT OF EVT-RECORD DELIMITED BY SIZE
+003280         INTO REPORT-LINE
+003290     END-STRING
+003300     WRITE REPORT-LINE
+003310     DISPLAY REPORT-LINE
+003320     READ EVENT-FILE NEXT RECORD
+003330         AT END
+003340             SET WS-YEAR-DONE TO TRUE
+003350     END-READ
+003360     IF NOT WS-YEAR-DONE
+003370         IF EVT-YEAR OF EVT-RECORD NOT = WS-YEAR
+003380             SET WS-YEAR-DONE TO TRUE
+003390         END-IF
+003400     END-IF.
+003410 4200-EXIT.
+003420     EXIT.
+003430*================================================================
+003440* 5000-DECADE-DIGEST  -  ONE HEADLINE PER YEAR, BANNERED BY DECADE
+003450*================================================================
+003460 5000-DECADE-DIGEST.
+003470     MOVE 1900 TO WS-START-YEAR
+003480     MOVE 1999 TO WS-END-YEAR
+003490     IF PARM-FROM-YEAR NOT = ZERO
+003500         MOVE PARM-FROM-YEAR TO WS-START-YEAR
+003510     END-IF
+003520     IF PARM-TO-YEAR NOT = ZERO
+003530         MOVE PARM-TO-YEAR TO WS-END-YEAR
+003540     END-IF
+003550     MOVE WS-START-YEAR TO WS-YEAR
+003560     MOVE SPACES TO REPORT-LINE
+003570     STRING "DECADE DIGEST - YEARS " DELIMITED BY SIZE
+003580         WS-START-YEAR DELIMITED BY SIZE
+003590         " THROUGH " DELIMITED BY SIZE
+003600         WS-END-YEAR DELIMITED BY SIZE
+003610         INTO REPORT-LINE
+003620     END-STRING
+003630     WRITE REPORT-LINE
+003640     DISPLAY REPORT-LINE
+003650     PERFORM 5050-DIGEST-ONE-YEAR THRU 5050-EXIT
+003660         UNTIL WS-YEAR > WS-END-YEAR.
+003670 5000-EXIT.
+003680     EXIT.
+003690*================================================================
+003700* 5050-DIGEST-ONE-YEAR  -  DECADE BANNER, THEN ONE YEAR'S LINE
+003710*================================================================
+003720 5050-DIGEST-ONE-YEAR.
+003730     DIVIDE WS-YEAR BY 10 GIVING WS-DECADE-QUOT
+003740         REMAINDER WS-DECADE-REM
+003750     IF WS-DECADE-REM = ZERO
+003760         MOVE SPACES TO REPORT-LINE
+003770         STRING "-- " DELIMITED BY SIZE
+003780             WS-YEAR DELIMITED BY SIZE
+003790             "S --" DELIMITED BY SIZE
+003800             INTO REPORT-LINE
+003810         END-STRING
+003820         WRITE REPORT-LINE
+003830         DISPLAY REPORT-LINE
+003840     END-IF
+003850     PERFORM 5100-DIGEST-ONE-YEAR-LINE THRU 5100-EXIT.
+003860 5050-EXIT.
+003870     EXIT.
+003880*================================================================
+003890* 5100-DIGEST-ONE-YEAR-LINE  -  PRINT THE YEAR'S HEADLINE EVENT
+003900*================================================================
+003910 5100-DIGEST-ONE-YEAR-LINE.
+003920     MOVE WS-YEAR TO EVT-YEAR OF EVT-RECORD
+003930     MOVE 1 TO EVT-SEQ-NO OF EVT-RECORD
+003940     START EVENT-FILE KEY IS NOT LESS THAN EVT-KEY OF EVT-RECORD
+003950         INVALID KEY
+003960             SET WS-YEAR-NOT-FOUND TO TRUE
+003970         NOT INVALID KEY
+003980             READ EVENT-FILE NEXT RECORD
+003990                 AT END
+004000                     SET WS-YEAR-NOT-FOUND TO TRUE
+004010                 NOT AT END
+004020                     IF EVT-YEAR OF EVT-RECORD = WS-YEAR
+004030                         SET WS-YEAR-FOUND TO TRUE
+004040                     ELSE
+004050                         SET WS-YEAR-NOT-FOUND TO TRUE
+004060                     END-IF
+004070             END-READ
+004080     END-START
+004090     MOVE SPACES TO REPORT-LINE
+004100     IF WS-YEAR-NOT-FOUND
+004110         STRING "  " DELIMITED BY SIZE
+004120             WS-YEAR DELIMITED BY SIZE
+004130             " - NO EVENTS LOADED" DELIMITED BY SIZE
+004140             INTO REPORT-LINE
+004150         END-STRING
+004160         WRITE REPORT-LINE
+004170         DISPLAY REPORT-LINE
+004180     ELSE
+004190         MOVE EVT-TEXT OF EVT-RECORD TO WS-DIGEST-TEXT
+004200         MOVE "N" TO WS-YEAR-DONE-SW
+004210         PERFORM 5200-SCAN-FOR-HEADLINE THRU 5200-EXIT
+004220             UNTIL WS-YEAR-DONE
+004230         STRING "  " DELIMITED BY SIZE
+004240             WS-YEAR DELIMITED BY SIZE
+004250             " - " DELIMITED BY SIZE
+004260             WS-DIGEST-TEXT DELIMITED BY SIZE
+004270             INTO REPORT-LINE
+004280         END-STRING
+004290         WRITE REPORT-LINE
+004300         DISPLAY REPORT-LINE
+004310     END-IF
+004320     ADD 1 TO WS-YEAR.
+004330 5100-EXIT.
+004340     EXIT.
+004350*================================================================
+004360* 5200-SCAN-FOR-HEADLINE  -  KEEP THE HEADLINE EVENT, READ NEXT
+004370*================================================================
+004380 5200-SCAN-FOR-HEADLINE.
+004390     IF EVT-IS-HEADLINE OF EVT-RECORD
+004400         MOVE EVT-TEXT OF EVT-RECORD TO WS-DIGEST-TEXT
+004410     END-IF
+004420     READ EVENT-FILE NEXT RECORD
+004430         AT END
+004440             SET WS-YEAR-DONE TO TRUE
+004450     END-READ
+004460     IF NOT WS-YEAR-DONE
+004470         IF EVT-YEAR OF EVT-RECORD NOT = WS-YEAR
+004480             SET WS-YEAR-DONE TO TRUE
+004490         END-IF
+004500     END-IF.
+004510 5200-EXIT.
+004520     EXIT.
+004530*================================================================
+004540* 8000-TERMINATE
+004550*================================================================
+004560 8000-TERMINATE.
+004570     CLOSE EVENT-FILE
+004580     CLOSE REPORT-FILE.
+004590*================================================================
+004600* 9999-EXIT
+004610*================================================================
+004620 9999-EXIT.
+004630     STOP RUN.
